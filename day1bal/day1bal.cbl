@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY1BAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT RESULT-FILE ASSIGN TO RESULTF.
+            SELECT CONTROL-FILE ASSIGN TO CONTROLF.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD RESULT-FILE.
+       01 RESULT-RECORD.
+           05 RSLT-SUM-OF-NUMBERS  PIC S9(13)V99.
+           05 RSLT-RECORD-COUNT    PIC 9(6).
+           05 RSLT-FILE-COUNT      PIC 9(4).
+           05 RSLT-BREAK-FOUND     PIC X.
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CTL-SUM-OF-NUMBERS   PIC S9(13)V99.
+
+       WORKING-STORAGE SECTION.
+       01 BalanceBreak  PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT RESULT-FILE
+           OPEN INPUT CONTROL-FILE
+           READ RESULT-FILE
+               AT END
+                   DISPLAY 'BALANCE BREAK - NO DAY1 RESULT FOUND'
+                   MOVE 'Y' TO BalanceBreak
+           END-READ
+           READ CONTROL-FILE
+               AT END
+                   DISPLAY 'BALANCE BREAK - NO CONTROL TOTAL FOUND'
+                   MOVE 'Y' TO BalanceBreak
+           END-READ
+           CLOSE RESULT-FILE
+           CLOSE CONTROL-FILE
+
+           IF BalanceBreak = 'N'
+               IF RSLT-BREAK-FOUND = 'Y'
+                   DISPLAY 'BALANCE BREAK - DAY1 RUN ITSELF ENDED'
+                           ' WITH A CONTROL BREAK'
+                   MOVE 'Y' TO BalanceBreak
+               END-IF
+               IF RSLT-SUM-OF-NUMBERS NOT = CTL-SUM-OF-NUMBERS
+                   DISPLAY 'BALANCE BREAK - DAY1=' RSLT-SUM-OF-NUMBERS
+                           ' CONTROL=' CTL-SUM-OF-NUMBERS
+                   MOVE 'Y' TO BalanceBreak
+               END-IF
+           END-IF
+
+           IF BalanceBreak = 'Y'
+               DISPLAY 'DAY1BAL RESULT: BREAK'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY 'DAY1BAL RESULT: MATCH SUM=' RSLT-SUM-OF-NUMBERS
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
