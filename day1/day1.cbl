@@ -5,71 +5,508 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT INPUT-FILE ASSIGN TO INPUTF.
-      
+            SELECT REPORT-FILE ASSIGN TO REPORTF.
+            SELECT EXCEPTION-FILE ASSIGN TO EXCEPTF.
+            SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF
+                FILE STATUS IS WS-CKPT-STATUS.
+            SELECT RESULT-FILE ASSIGN TO RESULTF.
+            SELECT FILE-SUMMARY-FILE ASSIGN TO FSUMF.
+
        DATA DIVISION.
        FILE SECTION.
-      
+
        FD INPUT-FILE.
        01 INPUT-RECORD.
            05 DATA-FIELD PIC X(80).
-      
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD.
+           05 RPT-RECORD-NUMBER    PIC 9(6).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 RPT-FIRST-NUMBER     PIC S9(10)V99.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 RPT-LAST-NUMBER      PIC S9(10)V99.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 RPT-FULL-NUMBER      PIC S9(11)V99.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 RPT-SUM-OF-NUMBERS   PIC S9(13)V99.
+           05 FILLER               PIC X(14) VALUE SPACES.
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+           05 EXC-RECORD-NUMBER    PIC 9(6).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 EXC-DATA-FIELD       PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RECORDS-READ       PIC 9(6).
+           05 CKPT-RECORD-COUNT       PIC 9(6).
+           05 CKPT-SUM-OF-NUMBERS     PIC S9(13)V99.
+           05 CKPT-FILE-COUNT         PIC 9(4).
+           05 CKPT-FILE-RECORD-COUNT  PIC 9(6).
+           05 CKPT-FILE-SUM           PIC S9(13)V99.
+           05 CKPT-EXPECTED-COUNT     PIC 9(6).
+           05 CKPT-EXPECTED-SUM       PIC S9(13)V99.
+           05 CKPT-HDR-SEEN           PIC X.
+           05 CKPT-TRL-SEEN           PIC X.
+           05 CKPT-SEGMENT-OPEN       PIC X.
+           05 CKPT-BREAK-FOUND        PIC X.
+
+      * Single-record summary of a completed run, picked up by DAY1BAL
+      * for automated balancing against the day's external control
+      * total.
+       FD RESULT-FILE.
+       01 RESULT-RECORD.
+           05 RSLT-SUM-OF-NUMBERS  PIC S9(13)V99.
+           05 RSLT-RECORD-COUNT    PIC 9(6).
+           05 RSLT-FILE-COUNT      PIC 9(4).
+           05 RSLT-BREAK-FOUND     PIC X.
+
+      * One record per HDR/TRL segment of INPUTF, holding that file's
+      * subtotal and reconciliation result - the durable counterpart
+      * to the DISPLAY output CheckFileTotals has always produced.
+       FD FILE-SUMMARY-FILE.
+       01 FILE-SUMMARY-RECORD.
+           05 FSUM-FILE-COUNT       PIC 9(4).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FSUM-RECORD-COUNT     PIC 9(6).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FSUM-EXPECTED-COUNT   PIC 9(6).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FSUM-SUBTOTAL         PIC S9(13)V99.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FSUM-EXPECTED-SUM     PIC S9(13)V99.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FSUM-BREAK-FOUND      PIC X.
+           05 FILLER                PIC X(10) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
+       01 WS-CKPT-STATUS    PIC X(2) VALUE SPACES.
+           88 CKPT-OK                VALUE '00'.
+           88 CKPT-NOT-FOUND          VALUE '35'.
+       01 CheckpointInterval PIC 9(6) VALUE 000100.
+       01 RecordsRead        PIC 9(6) VALUE ZEROES.
+       01 RecordsToSkip      PIC 9(6) VALUE ZEROES.
+       01 RestartRun         PIC X    VALUE 'N'.
+       01 WS-CKPT-QUOTIENT   PIC 9(6).
+       01 WS-CKPT-REMAINDER  PIC 9(6).
+       01 RecordCount       PIC 9(6)  VALUE ZEROES.
+       01 FileCount         PIC 9(4)  VALUE ZEROES.
+       01 FileRecordCount   PIC 9(6)  VALUE ZEROES.
+       01 FileSum           PIC S9(13)V99 VALUE ZEROES.
+       01 ExpectedCount     PIC 9(6)  VALUE ZEROES.
+       01 ExpectedSum       PIC S9(13)V99 VALUE ZEROES.
+       01 TrlSignChar       PIC X.
+       01 TrlWholePart      PIC 9(13).
+       01 TrlFractionPart   PIC 9(2).
+       01 ControlSwitches.
+           05 HdrSeen       PIC X VALUE 'N'.
+           05 TrlSeen       PIC X VALUE 'N'.
+           05 SegmentOpen   PIC X VALUE 'N'.
+           05 BreakFound    PIC X VALUE 'N'.
+           05 FileBreakFound PIC X VALUE 'N'.
        01 WS-EOF-SWITCH PIC X VALUE 'N'.
-       01 FirstNumber   PIC 9(10).
-       01 LastNumber    PIC 9(10).
-       01 FullNumber    PIC 9(11).
-       01 SumOfNumbers  PIC 9(11).
+       01 FirstNumber   PIC S9(10)V99.
+       01 LastNumber    PIC S9(10)V99.
+       01 FullNumber    PIC S9(11)V99.
+       01 SumOfNumbers  PIC S9(13)V99.
        01 CurrentNumber PIC 9.
+       01 DecimalDigit  PIC 9 VALUE ZEROES.
        01 NumberFound   PIC X VALUE 'N'.
+       01 SecondFound   PIC X VALUE 'N'.
+       01 WordFound     PIC X VALUE 'N'.
+       01 NegativeFound PIC X VALUE 'N'.
+       01 DecimalFound  PIC X VALUE 'N'.
        01 I             PIC 9(3).
       
        PROCEDURE DIVISION.
+           PERFORM LoadCheckpoint
            OPEN INPUT INPUT-FILE
-           MOVE ZEROES TO SumOfNumbers 
+           IF RestartRun = 'Y'
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND FILE-SUMMARY-FILE
+               DISPLAY 'RESTARTING AFTER ' RecordsToSkip ' RECORDS'
+               PERFORM SkipToCheckpoint
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT FILE-SUMMARY-FILE
+               MOVE ZEROES TO SumOfNumbers
+           END-IF
 
            PERFORM UNTIL WS-EOF-SWITCH = 'Y'
                READ INPUT-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF-SWITCH
                    NOT AT END
-                       DISPLAY 'Record: ' DATA-FIELD
-                       PERFORM ProcessLine
-                       COMPUTE SumOfNumbers = SumOfNumbers + FullNumber 
-                       DISPLAY 'SumOfNumbers=' SumOfNumbers
+                       ADD 1 TO RecordsRead
+                       PERFORM ProcessRecord
+                       DIVIDE RecordsRead BY CheckpointInterval
+                           GIVING WS-CKPT-QUOTIENT
+                           REMAINDER WS-CKPT-REMAINDER
+                       IF WS-CKPT-REMAINDER = ZEROES
+                           PERFORM WriteCheckpoint
+                       END-IF
                END-READ
            END-PERFORM
 
            DISPLAY 'RESULT=' SumOfNumbers
+           DISPLAY 'FILES PROCESSED=' FileCount
+           IF HdrSeen = 'N' OR TrlSeen = 'N'
+               DISPLAY 'CONTROL BREAK - HDR/TRL PAIR MISSING'
+               MOVE 'Y' TO BreakFound
+           END-IF
+           IF SegmentOpen = 'Y'
+               PERFORM CloseOpenSegment
+           END-IF
            CLOSE INPUT-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE FILE-SUMMARY-FILE
+           PERFORM ClearCheckpoint
+           PERFORM WriteResultRecord
+           IF BreakFound = 'Y'
+               DISPLAY 'DAY1 ENDED WITH A CONTROL BREAK'
+               MOVE 16 TO RETURN-CODE
+           END-IF
            STOP RUN.
+
+       WriteResultRecord.
+           MOVE SumOfNumbers TO RSLT-SUM-OF-NUMBERS
+           MOVE RecordCount  TO RSLT-RECORD-COUNT
+           MOVE FileCount    TO RSLT-FILE-COUNT
+           MOVE BreakFound   TO RSLT-BREAK-FOUND
+           OPEN OUTPUT RESULT-FILE
+           WRITE RESULT-RECORD
+           CLOSE RESULT-FILE.
+
+      * Restores run state from a prior checkpoint, if one exists, so
+      * a job that abended partway through INPUT-FILE does not have to
+      * reprocess records already reflected in SumOfNumbers. A clean
+      * prior finish leaves CHKPTF present but empty (see
+      * ClearCheckpoint), so a successful OPEN alone does not mean a
+      * checkpoint is there to restart from - the READ must also find
+      * a record.
+       LoadCheckpoint.
+           MOVE ZEROES TO SumOfNumbers
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY 'CHECKPOINT FILE EMPTY - STARTING FRESH'
+                   NOT AT END
+                       MOVE CKPT-RECORDS-READ      TO RecordsToSkip
+                       MOVE CKPT-RECORD-COUNT      TO RecordCount
+                       MOVE CKPT-SUM-OF-NUMBERS    TO SumOfNumbers
+                       MOVE CKPT-FILE-COUNT        TO FileCount
+                       MOVE CKPT-FILE-RECORD-COUNT TO FileRecordCount
+                       MOVE CKPT-FILE-SUM          TO FileSum
+                       MOVE CKPT-EXPECTED-COUNT    TO ExpectedCount
+                       MOVE CKPT-EXPECTED-SUM      TO ExpectedSum
+                       MOVE CKPT-HDR-SEEN          TO HdrSeen
+                       MOVE CKPT-TRL-SEEN          TO TrlSeen
+                       MOVE CKPT-SEGMENT-OPEN      TO SegmentOpen
+                       MOVE CKPT-BREAK-FOUND       TO BreakFound
+                       MOVE 'Y' TO RestartRun
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF CKPT-NOT-FOUND
+                   DISPLAY 'NO CHECKPOINT FILE - STARTING FRESH'
+               ELSE
+                   DISPLAY 'CHECKPOINT OPEN FAILED - STATUS='
+                           WS-CKPT-STATUS
+               END-IF
+           END-IF.
+
+      * Re-reads, without reprocessing, the records already accounted
+      * for in the checkpoint being restarted from.
+       SkipToCheckpoint.
+           PERFORM UNTIL RecordsRead >= RecordsToSkip
+                       OR WS-EOF-SWITCH = 'Y'
+               READ INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO RecordsRead
+               END-READ
+           END-PERFORM.
+
+       WriteCheckpoint.
+           MOVE RecordsRead    TO CKPT-RECORDS-READ
+           MOVE RecordCount    TO CKPT-RECORD-COUNT
+           MOVE SumOfNumbers   TO CKPT-SUM-OF-NUMBERS
+           MOVE FileCount      TO CKPT-FILE-COUNT
+           MOVE FileRecordCount TO CKPT-FILE-RECORD-COUNT
+           MOVE FileSum        TO CKPT-FILE-SUM
+           MOVE ExpectedCount  TO CKPT-EXPECTED-COUNT
+           MOVE ExpectedSum    TO CKPT-EXPECTED-SUM
+           MOVE HdrSeen        TO CKPT-HDR-SEEN
+           MOVE TrlSeen        TO CKPT-TRL-SEEN
+           MOVE SegmentOpen    TO CKPT-SEGMENT-OPEN
+           MOVE BreakFound     TO CKPT-BREAK-FOUND
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY 'CHECKPOINT WRITTEN AT RECORD ' RecordsRead.
+
+      * A clean finish invalidates any checkpoint so the next run
+      * starts fresh instead of restarting mid-file.
+       ClearCheckpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       ProcessRecord.
+           IF DATA-FIELD(1:3) = 'HDR'
+               IF SegmentOpen = 'Y'
+                   PERFORM CloseOpenSegment
+               END-IF
+               ADD 1 TO FileCount
+               MOVE ZEROES TO FileRecordCount FileSum ExpectedSum
+               MOVE DATA-FIELD(4:6) TO ExpectedCount
+               MOVE 'Y' TO HdrSeen
+               MOVE 'Y' TO SegmentOpen
+               DISPLAY 'Header record - file=' FileCount
+                       ' expected count=' ExpectedCount
+           ELSE
+               IF DATA-FIELD(1:3) = 'TRL'
+                   IF SegmentOpen = 'N'
+                       DISPLAY 'CONTROL BREAK - FILE=' FileCount
+                               ' TRAILER WITH NO PRECEDING HEADER'
+                       MOVE 'Y' TO BreakFound
+                   END-IF
+                   PERFORM ParseExpectedSum
+                   MOVE 'Y' TO TrlSeen
+                   DISPLAY 'Trailer record - expected sum=' ExpectedSum
+                   PERFORM CheckFileTotals
+               ELSE
+                   IF SegmentOpen = 'N'
+                       DISPLAY 'CONTROL BREAK - DATA RECORD WITH NO '
+                               'OPEN HEADER - FILE=' FileCount
+                       MOVE 'Y' TO BreakFound
+                   END-IF
+                   DISPLAY 'Record: ' DATA-FIELD
+                   ADD 1 TO RecordCount
+                   ADD 1 TO FileRecordCount
+                   PERFORM ProcessLine
+                   IF NumberFound = 'Y'
+                       COMPUTE SumOfNumbers = SumOfNumbers + FullNumber
+                       ADD FullNumber TO FileSum
+                       DISPLAY 'SumOfNumbers=' SumOfNumbers
+                       PERFORM WriteReportRecord
+                   ELSE
+                       PERFORM WriteExceptionRecord
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Parses the TRL control-total field starting at DATA-FIELD(4:)
+      * into ExpectedSum: a sign character, a 13-digit whole part, a
+      * decimal point (position fixed by convention, not inspected),
+      * and a 2-digit fraction - the same signed/decimal shape req 008
+      * gave FirstNumber/LastNumber/FullNumber/SumOfNumbers.
+       ParseExpectedSum.
+           MOVE DATA-FIELD(4:1)  TO TrlSignChar
+           MOVE DATA-FIELD(5:13) TO TrlWholePart
+           MOVE DATA-FIELD(19:2) TO TrlFractionPart
+           COMPUTE ExpectedSum = TrlWholePart + (TrlFractionPart / 100)
+           IF TrlSignChar = '-'
+               COMPUTE ExpectedSum = ExpectedSum * -1
+           END-IF.
+
+      * Reached end of input (or the next HDR) with a segment still
+      * open - an HDR with no matching TRL. Reports it as exactly that
+      * control break and persists the partial totals gathered so far,
+      * rather than silently carrying them into whatever segment comes
+      * next.
+       CloseOpenSegment.
+           DISPLAY 'CONTROL BREAK - FILE=' FileCount
+                   ' ENDED WITHOUT A TRAILER RECORD'
+           MOVE 'Y' TO BreakFound
+           MOVE 'Y' TO FileBreakFound
+           MOVE ZEROES TO ExpectedSum
+           PERFORM WriteFileSummaryRecord
+           MOVE 'N' TO SegmentOpen
+           MOVE ZEROES TO FileRecordCount FileSum.
+
+       WriteExceptionRecord.
+           MOVE RecordCount TO EXC-RECORD-NUMBER
+           MOVE DATA-FIELD  TO EXC-DATA-FIELD
+           WRITE EXCEPTION-RECORD
+           DISPLAY 'No numeric content - record ' RecordCount
+                   ' written to exception file'.
+
+      * Reconciles one file's worth of data records, delimited by its
+      * own HDR/TRL pair, and records that file's subtotal to
+      * FILE-SUMMARY-FILE.
+       CheckFileTotals.
+           MOVE 'N' TO FileBreakFound
+           DISPLAY 'FILE=' FileCount ' RECORDS=' FileRecordCount
+                   ' SUBTOTAL=' FileSum
+           IF FileRecordCount NOT = ExpectedCount
+               DISPLAY 'COUNT BREAK FILE=' FileCount
+                       ' EXP=' ExpectedCount ' ACT=' FileRecordCount
+               MOVE 'Y' TO BreakFound
+               MOVE 'Y' TO FileBreakFound
+           END-IF
+           IF FileSum NOT = ExpectedSum
+               DISPLAY 'SUM BREAK FILE=' FileCount
+                       ' EXP=' ExpectedSum ' ACT=' FileSum
+               MOVE 'Y' TO BreakFound
+               MOVE 'Y' TO FileBreakFound
+           END-IF
+           PERFORM WriteFileSummaryRecord
+           MOVE 'N' TO SegmentOpen
+           MOVE ZEROES TO FileRecordCount FileSum.
+
+       WriteFileSummaryRecord.
+           MOVE FileCount       TO FSUM-FILE-COUNT
+           MOVE FileRecordCount TO FSUM-RECORD-COUNT
+           MOVE ExpectedCount   TO FSUM-EXPECTED-COUNT
+           MOVE FileSum         TO FSUM-SUBTOTAL
+           MOVE ExpectedSum     TO FSUM-EXPECTED-SUM
+           MOVE FileBreakFound  TO FSUM-BREAK-FOUND
+           WRITE FILE-SUMMARY-RECORD.
+
+       WriteReportRecord.
+           MOVE RecordCount   TO RPT-RECORD-NUMBER
+           MOVE FirstNumber   TO RPT-FIRST-NUMBER
+           MOVE LastNumber    TO RPT-LAST-NUMBER
+           MOVE FullNumber    TO RPT-FULL-NUMBER
+           MOVE SumOfNumbers  TO RPT-SUM-OF-NUMBERS
+           WRITE REPORT-RECORD.
        
        ProcessLine.
            MOVE ZEROES TO FirstNumber LastNumber NumberFound.
            DISPLAY 'Init done...'
            MOVE 'N' TO NumberFound
+           MOVE 'N' TO SecondFound
+           MOVE 'N' TO NegativeFound
+           MOVE 'N' TO DecimalFound
+           MOVE ZEROES TO DecimalDigit
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF DATA-FIELD
               MOVE ZEROES TO CurrentNumber
       *       DISPLAY 'I=' I ' DATA-FIELD(I:1)=' DATA-FIELD(I:1)
-              IF DATA-FIELD(I:1) = SPACE 
-                 EXIT PERFORM
-              END-IF 
+              MOVE 'N' TO WordFound
               IF DATA-FIELD(I:1) NUMERIC
                   MOVE DATA-FIELD(I:1) TO CurrentNumber
       *           DISPLAY 'Converted Number: ' CurrentNumber
+                  MOVE 'Y' TO WordFound
+              ELSE
+                  PERFORM CheckSpelledDigit
+              END-IF
+              IF WordFound = 'Y'
                   IF NumberFound = 'N'
+                       IF I > 1 AND DATA-FIELD(I - 1:1) = '-'
+                           MOVE 'Y' TO NegativeFound
+                       END-IF
                        MOVE CurrentNumber TO FirstNumber
                        MOVE 'Y' TO NumberFound
                    ELSE
                        MOVE CurrentNumber TO LastNumber
+                       MOVE 'Y' TO SecondFound
                    END-IF
+                   PERFORM CheckDecimalPoint
               END-IF
            END-PERFORM.
-           
+
       *    DISPLAY 'After Perform=' NumberFound
            IF NumberFound = 'Y'
-                 COMPUTE FullNumber = (FirstNumber * 10) + LastNumber
+                 IF SecondFound = 'N'
+                     IF NegativeFound = 'N' AND DecimalFound = 'N'
+                         MOVE FirstNumber TO LastNumber
+                         COMPUTE FullNumber = (FirstNumber * 10)
+                                            + LastNumber
+                     ELSE
+                         MOVE ZEROES TO LastNumber
+                         MOVE FirstNumber TO FullNumber
+                     END-IF
+                 ELSE
+                     COMPUTE FullNumber = (FirstNumber * 10)
+                                        + LastNumber
+                 END-IF
+                 IF DecimalFound = 'Y'
+                     COMPUTE FullNumber = FullNumber
+                                        + (DecimalDigit / 10)
+                 END-IF
+                 IF NegativeFound = 'Y'
+                     COMPUTE FullNumber = FullNumber * -1
+                 END-IF
                  DISPLAY 'First Number: ' FirstNumber
                  DISPLAY 'Last Number: ' LastNumber
                  DISPLAY 'Full Number: ' FullNumber
            END-IF.
+
+      * Looks for a decimal point immediately following the digit just
+      * found at DATA-FIELD(I:1) (single numeric characters only - a
+      * spelled-out word can't be followed by its own decimal point).
+      * The digit after the point becomes FullNumber's tenths place.
+      * That digit is consumed here (I is advanced past the point and
+      * the digit) so the ordinary digit scan above never also sees it
+      * and mistakes it for LastNumber. FullNumber has only one tenths
+      * place, so if a record has two decimal points (one after its
+      * first digit, one after its last), the first one found wins and
+      * the second is reported rather than silently replacing it.
+       CheckDecimalPoint.
+           IF DATA-FIELD(I:1) NUMERIC
+               AND I + 1 <= LENGTH OF DATA-FIELD
+               AND DATA-FIELD(I + 1:1) = '.'
+               AND I + 2 <= LENGTH OF DATA-FIELD
+               AND DATA-FIELD(I + 2:1) NUMERIC
+               IF DecimalFound = 'Y'
+                   DISPLAY 'MULTIPLE DECIMAL POINTS IN RECORD - '
+                           'KEEPING FIRST, IGNORING ONE AT POSITION ' I
+               ELSE
+                   MOVE DATA-FIELD(I + 2:1) TO DecimalDigit
+                   MOVE 'Y' TO DecimalFound
+               END-IF
+               ADD 2 TO I
+           END-IF.
+
+      * Tests DATA-FIELD starting at I for a spelled-out digit word
+      * (one..nine). Matching only looks ahead from I and never skips
+      * characters, so overlapping spellings such as "eightwo" are
+      * still found on their second pass through the loop.
+       CheckSpelledDigit.
+           IF I + 2 <= LENGTH OF DATA-FIELD
+               EVALUATE DATA-FIELD(I:3)
+                   WHEN 'one'
+                       MOVE 1 TO CurrentNumber
+                       MOVE 'Y' TO WordFound
+                   WHEN 'two'
+                       MOVE 2 TO CurrentNumber
+                       MOVE 'Y' TO WordFound
+                   WHEN 'six'
+                       MOVE 6 TO CurrentNumber
+                       MOVE 'Y' TO WordFound
+               END-EVALUATE
+           END-IF
+           IF WordFound = 'N' AND I + 3 <= LENGTH OF DATA-FIELD
+               EVALUATE DATA-FIELD(I:4)
+                   WHEN 'four'
+                       MOVE 4 TO CurrentNumber
+                       MOVE 'Y' TO WordFound
+                   WHEN 'five'
+                       MOVE 5 TO CurrentNumber
+                       MOVE 'Y' TO WordFound
+                   WHEN 'nine'
+                       MOVE 9 TO CurrentNumber
+                       MOVE 'Y' TO WordFound
+               END-EVALUATE
+           END-IF
+           IF WordFound = 'N' AND I + 4 <= LENGTH OF DATA-FIELD
+               EVALUATE DATA-FIELD(I:5)
+                   WHEN 'three'
+                       MOVE 3 TO CurrentNumber
+                       MOVE 'Y' TO WordFound
+                   WHEN 'seven'
+                       MOVE 7 TO CurrentNumber
+                       MOVE 'Y' TO WordFound
+                   WHEN 'eight'
+                       MOVE 8 TO CurrentNumber
+                       MOVE 'Y' TO WordFound
+               END-EVALUATE
+           END-IF.
